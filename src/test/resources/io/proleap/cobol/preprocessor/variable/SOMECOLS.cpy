@@ -0,0 +1,7 @@
+000100*--------------------------------------------------------------*
+000200* SOMECOLS - SHARED ROW LAYOUT FOR THE SOMECOL1/SOMECOL2        *
+000300* COLUMNS FETCHED FROM SOMECUR. COPY REPLACING ==SOMECOL1== AND *
+000400* ==SOMECOL2== TO FIT EACH CALLER'S OWN PREFIXED FIELD NAMES.   *
+000500*--------------------------------------------------------------*
+000600     05  SOMECOL1                PIC X(10).
+000700     05  SOMECOL2                PIC X(30).
