@@ -1,24 +1,714 @@
-       Identification Division.
-       Program-ID. ExecSqlIms.       
-       Procedure Division.
-       
-        EXEC SQLIMS
-          DECLARE SOMECUR CURSOR FOR DYSQL 
-        END-EXEC.
-        
-        EXEC SQLIMS 
-          OPEN SOMECUR
-        END-EXEC.
-        
-        EXEC SQLIMS
-          FETCH SOMECUR INTO :SOMECOL1, :SOMECOL2
-        END-EXEC.
-        
-        IF SQLIMSCODE = 100
-          PERFORM NO-DATA-FOUND
-        ELSE
-          PERFORM LOAD-DATA UNTIL SQLIMSCODE NOT EQUAL TO ZERO.
-
-        EXEC SQLIMS
-          CLOSE SOMECUR 
-        END-EXEC.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. EXECSQLIMS.
+000120 AUTHOR. R HOLLOWAY - DAILY EXTRACTS TEAM.
+000130 INSTALLATION. DATA SERVICES BATCH.
+000140 DATE-WRITTEN. 01/04/2014.
+000150 DATE-COMPILED.
+000160*--------------------------------------------------------------*
+000170* MODIFICATION HISTORY                                        *
+000180*--------------------------------------------------------------*
+000190* 01/04/14 RH  INITIAL VERSION - FETCH SOMECUR INTO THE LOAD.  *
+000200* 03/11/26 RH  ADD ERROR BRANCH FOR GENUINE SQLIMS ERROR       *
+000210*              CODES ON MID-LOOP FETCHES, INSTEAD OF FALLING   *
+000220*              THROUGH TO CLOSE SOMECUR AS IF ALL WAS WELL.    *
+000230* 03/18/26 RH  ADD CHECKPOINT/RESTART SO A RERUN REPOSITIONS   *
+000240*              DYSQL AFTER THE LAST COMMITTED KEY INSTEAD OF   *
+000250*              REPROCESSING THE WHOLE OF SOMECUR.              *
+000260* 03/18/26 RH  DRIVE DYSQL FROM A RUN-CONTROL PARAMETER FILE   *
+000270*              SO OPERATIONS CAN RERUN FOR A DATE/REGION        *
+000280*              WITHOUT A RECOMPILE.                            *
+000290* 03/25/26 RH  WRITE ROWS THAT FAIL VALIDATION TO A REJECT      *
+000300*              FILE WITH A REASON CODE INSTEAD OF LOADING THEM. *
+000310* 04/01/26 RH  ADD AN END-OF-RUN SUMMARY REPORT OF ROWS         *
+000320*              FETCHED, LOADED, AND REJECTED.                  *
+000330* 04/08/26 RH  APPEND AN AUDIT RECORD FOR EVERY ROW LOADED.     *
+000340* 04/15/26 RH  ALERT THE OPERATOR WHEN SOMECUR RETURNS ZERO     *
+000350*              ROWS ON THE FIRST FETCH.                        *
+000360* 04/22/26 RH  SCOPE DYSQL TO A KEY RANGE FROM A PARTITION      *
+000370*              CONTROL FILE SO THE EXTRACT CAN BE SPLIT ACROSS  *
+000380*              PARALLEL JCL STEPS TO SHRINK THE BATCH WINDOW.   *
+000390* 04/29/26 RH  COMMIT EVERY 5000 ROWS (EVERY FIFTH CHECKPOINT)  *
+000400*              TO CUT LOCK CONTENTION AND LIMIT REDO ON A       *
+000410*              RESTART.                                         *
+000420* 05/06/26 RH  WRITE A FIXED-FORMAT EXTRACT RECORD FOR EVERY     *
+000430*              ROW LOADED, FOR THE DOWNSTREAM INTERFACE FEED,    *
+000440*              SO IT DOES NOT NEED A SECOND QUERY OF SOMETABLE.  *
+000450* 05/13/26 RH  RESUME FROM THE LAST CHECKPOINT RECORD, NOT       *
+000460*              THE FIRST - CHKPT-IN FROM A RUN PAST 1000 ROWS    *
+000470*              HELD MORE THAN ONE RECORD.                        *
+000480* 05/13/26 RH  FIRE THE COMMIT BEFORE THE CHECKPOINT IS          *
+000490*              WRITTEN, AND MATCH THE CHECKPOINT INTERVAL TO     *
+000500*              THE COMMIT CYCLE, SO A CHECKPOINT IS NEVER        *
+000510*              WRITTEN AHEAD OF THE COMMIT THAT COVERS IT.       *
+000520* 05/13/26 RH  DECLARE SOMECUR WITH HOLD SO THE CURSOR           *
+000530*              SURVIVES THE COMMIT INSIDE THE LOAD LOOP.         *
+000540* 05/13/26 RH  INITIALIZE THE RUN-CONTROL AND COUNTER            *
+000550*              FIELDS, AND ABEND IF RUNCTL-FILE IS EMPTY         *
+000560*              INSTEAD OF BUILDING DYSQL FROM BLANKS.            *
+000570* 05/13/26 RH  REBUILD DYSQL AND THE SUMMARY LINES WITH          *
+000580*              STRING ... WITH POINTER - THE OLD DELIMITED       *
+000590*              SPACE RESCAN TRUNCATED ON AN EMBEDDED PAD BYTE    *
+000600*              IN A FIXED-LENGTH FIELD.                          *
+000610* 05/13/26 RH  WIDEN SUMMARY-RECORD AND ESI-ABEND-MESSAGE        *
+000620*              AND ADD ON OVERFLOW TO THE STRING STATEMENTS      *
+000630*              THAT BUILD THEM.                                  *
+000640* 05/13/26 RH  MOVE THE SOMECOL1/SOMECOL2 LAYOUT INTO A          *
+000650*              COPYBOOK, SOMECOLS, SHARED BY THE HOST            *
+000660*              VARIABLES, REJECT, AUDIT, AND EXTRACT RECORDS.    *
+000670* 05/20/26 RH  CLASSIFY THE FIRST FETCH OF SOMECUR THE SAME WAY  *
+000680*              THE LOAD LOOP DOES, SO A STRAY NONZERO SQLIMSCODE *
+000690*              NO LONGER DROPS THE FIRST ROW ON THE FLOOR.       *
+000700* 05/20/26 RH  SKIP THE NO-DATA ALERT ON A RESUMED OR            *
+000710*              PARTITIONED RUN - A ZERO-ROW FIRST FETCH THERE IS *
+000720*              NORMAL, NOT A SIGN THE EXTRACT CAME BACK EMPTY.   *
+000730* 05/20/26 RH  CARRY LOADED/REJECTED COUNTS ON THE CHECKPOINT    *
+000740*              RECORD AND RESTORE THEM ON RESUME, SO THE SUMMARY *
+000750*              REPORT RECONCILES ACROSS A RESTART.               *
+000760* 05/20/26 RH  OPEN THE REJECT, AUDIT, AND EXTRACT FILES EXTEND  *
+000770*              INSTEAD OF OUTPUT WHEN RESUMING FROM A CHECKPOINT,*
+000780*              SO A RESTART NO LONGER LOSES THE PRIOR RUN'S      *
+000790*              ROWS FROM THOSE FILES.                            *
+000800* 05/20/26 RH  ADD ON OVERFLOW TO THE STRING STATEMENTS THAT     *
+000810*              BUILD THE DYSQL PREDICATE, TO MATCH THE OVERFLOW  *
+000820*              GUARD ALREADY ON THE REPORT AND ABEND MESSAGES.   *
+000830* 05/20/26 RH  MOVE ESI-REASON-CODE TO THE 77 LEVEL WITH THE     *
+000840*              OTHER FREE-STANDING WORKING-STORAGE ITEMS.        *
+000850* 05/27/26 RH  QUOTE EACH VALUE SUBSTITUTED INTO THE DYSQL      *
+000860*              PREDICATE - EXTRACT-DATE AND REGION-CODE ARE     *
+000870*              CHARACTER COLUMNS, AND AN UNQUOTED VALUE PARSED  *
+000880*              AS A NUMBER OR A COLUMN REFERENCE INSTEAD OF THE *
+000890*              STRING LITERAL IT WAS MEANT TO BE.               *
+000900* 05/27/26 RH  CLOSE RUNCTL-FILE BEFORE ABENDING ON AN EMPTY    *
+000910*              RUNCTL-FILE - THAT PATH USED TO LEAVE IT OPEN.   *
+000920* 05/27/26 RH  ADD ON OVERFLOW TO THE REMAINING SUMMARY REPORT  *
+000930*              STRING STATEMENTS FOR CONSISTENCY WITH THE REST  *
+000940*              OF THE PARAGRAPH.                                *
+000950*--------------------------------------------------------------*
+000960 ENVIRONMENT DIVISION.
+000970 CONFIGURATION SECTION.
+000980 SOURCE-COMPUTER. IBM-370.
+000990 OBJECT-COMPUTER. IBM-370.
+001000 INPUT-OUTPUT SECTION.
+001010 FILE-CONTROL.
+001020     SELECT RUNCTL-FILE ASSIGN TO RUNCTL
+001030         ORGANIZATION IS SEQUENTIAL.
+001040     SELECT CHKPT-IN-FILE ASSIGN TO CHKPTIN
+001050         ORGANIZATION IS SEQUENTIAL.
+001060     SELECT CHKPT-OUT-FILE ASSIGN TO CHKPTOUT
+001070         ORGANIZATION IS SEQUENTIAL.
+001080     SELECT REJECT-FILE ASSIGN TO REJECT
+001090         ORGANIZATION IS SEQUENTIAL.
+001100     SELECT SUMMARY-FILE ASSIGN TO SUMMARY
+001110         ORGANIZATION IS SEQUENTIAL.
+001120     SELECT AUDIT-FILE ASSIGN TO AUDIT
+001130         ORGANIZATION IS SEQUENTIAL.
+001140     SELECT NOTIFY-FILE ASSIGN TO NOTIFY
+001150         ORGANIZATION IS SEQUENTIAL.
+001160     SELECT PARTCTL-FILE ASSIGN TO PARTCTL
+001170         ORGANIZATION IS SEQUENTIAL.
+001180     SELECT EXTRACT-FILE ASSIGN TO XTRACT
+001190         ORGANIZATION IS SEQUENTIAL.
+001200 DATA DIVISION.
+001210 FILE SECTION.
+001220 FD  RUNCTL-FILE
+001230     LABEL RECORDS ARE STANDARD.
+001240 01  RUNCTL-RECORD.
+001250     05  RC-SELECT-DATE          PIC X(10).
+001260     05  RC-REGION-CODE          PIC X(04).
+001270     05  FILLER                  PIC X(46).
+001280 FD  CHKPT-IN-FILE
+001290     LABEL RECORDS ARE STANDARD.
+001300 01  CHKPT-IN-RECORD.
+001310     05  CKI-RUN-ID              PIC X(08).
+001320     05  CKI-LAST-KEY            PIC X(10).
+001330     05  CKI-FETCH-COUNT         PIC 9(09).
+001340     05  CKI-LOADED-COUNT        PIC 9(09).
+001350     05  CKI-REJECT-COUNT        PIC 9(09).
+001360     05  FILLER                  PIC X(15).
+001370 FD  CHKPT-OUT-FILE
+001380     LABEL RECORDS ARE STANDARD.
+001390 01  CHKPT-OUT-RECORD.
+001400     05  CKO-RUN-ID              PIC X(08).
+001410     05  CKO-LAST-KEY            PIC X(10).
+001420     05  CKO-FETCH-COUNT         PIC 9(09).
+001430     05  CKO-LOADED-COUNT        PIC 9(09).
+001440     05  CKO-REJECT-COUNT        PIC 9(09).
+001450     05  FILLER                  PIC X(15).
+001460 FD  REJECT-FILE
+001470     LABEL RECORDS ARE STANDARD.
+001480 01  REJECT-RECORD.
+001490     COPY SOMECOLS REPLACING ==SOMECOL1== BY ==RJ-SOMECOL1==
+001500                            ==SOMECOL2== BY ==RJ-SOMECOL2==.
+001510     05  RJ-REASON-CODE          PIC X(02).
+001520     05  FILLER                  PIC X(38).
+001530 FD  SUMMARY-FILE
+001540     LABEL RECORDS ARE STANDARD.
+001550 01  SUMMARY-RECORD              PIC X(100).
+001560 FD  AUDIT-FILE
+001570     LABEL RECORDS ARE STANDARD.
+001580 01  AUDIT-RECORD.
+001590     COPY SOMECOLS REPLACING ==SOMECOL1== BY ==AU-SOMECOL1==
+001600                            ==SOMECOL2== BY ==AU-SOMECOL2==.
+001610     05  AU-RUN-ID               PIC X(08).
+001620     05  AU-LOAD-TIMESTAMP       PIC X(16).
+001630     05  FILLER                  PIC X(16).
+001640 FD  NOTIFY-FILE
+001650     LABEL RECORDS ARE STANDARD.
+001660 01  NOTIFY-RECORD.
+001670     05  NT-SEVERITY             PIC X(04).
+001680     05  NT-MESSAGE              PIC X(76).
+001690 FD  PARTCTL-FILE
+001700     LABEL RECORDS ARE STANDARD.
+001710 01  PARTCTL-RECORD.
+001720     05  PC-PARTITION-ID         PIC 9(03).
+001730     05  PC-LOW-KEY              PIC X(10).
+001740     05  PC-HIGH-KEY             PIC X(10).
+001750     05  FILLER                  PIC X(37).
+001760 FD  EXTRACT-FILE
+001770     LABEL RECORDS ARE STANDARD.
+001780 01  EXTRACT-RECORD.
+001790     COPY SOMECOLS REPLACING ==SOMECOL1== BY ==EX-SOMECOL1==
+001800                            ==SOMECOL2== BY ==EX-SOMECOL2==.
+001810     05  EX-LOAD-DATE            PIC X(08).
+001820     05  FILLER                  PIC X(12).
+001830 WORKING-STORAGE SECTION.
+001840*--------------------------------------------------------------*
+001850* SQLIMS HOST VARIABLES - REFERENCED FROM THE EXEC SQLIMS      *
+001860* STATEMENTS BELOW.                                            *
+001870*--------------------------------------------------------------*
+001880 01  SQLIMS-HOST-VARIABLES.
+001890     COPY SOMECOLS.
+001900     05  SQLIMSCODE              PIC S9(4) COMP.
+001910 77  ESI-LAST-SOMECOL1           PIC X(10).
+001920 77  ESI-LAST-SOMECOL2           PIC X(30).
+001930 77  ESI-DYSQL-TEXT              PIC X(200).
+001940 77  ESI-DYSQL-PTR               PIC 9(04) COMP.
+001950 77  ESI-RUN-ID                  PIC X(08).
+001960 01  ESI-RUN-CONTROL-AREA.
+001970     05  ESI-SELECT-DATE         PIC X(10) VALUE SPACES.
+001980     05  ESI-REGION-CODE         PIC X(04) VALUE SPACES.
+001990 01  ESI-CHECKPOINT-AREA.
+002000     05  ESI-RESUME-KEY          PIC X(10).
+002010     05  ESI-RESUME-COUNT        PIC 9(09).
+002020 01  ESI-PARTITION-AREA.
+002030     05  ESI-PART-ID             PIC 9(03).
+002040     05  ESI-PART-LOW-KEY        PIC X(10).
+002050     05  ESI-PART-HIGH-KEY       PIC X(10).
+002060 01  ESI-COUNTERS.
+002070     05  ESI-FETCH-COUNT         PIC 9(09) COMP VALUE ZERO.
+002080     05  ESI-ROWS-SINCE-CKPT     PIC 9(09) COMP VALUE ZERO.
+002090     05  ESI-CHECKPOINT-INTERVAL PIC 9(09) COMP VALUE 5000.
+002100     05  ESI-REJECT-COUNT        PIC 9(09) COMP VALUE ZERO.
+002110     05  ESI-LOADED-COUNT        PIC 9(09) COMP VALUE ZERO.
+002120 77  ESI-EDIT-COUNT              PIC ZZZZZZZZ9.
+002130 77  ESI-SUMMARY-PTR             PIC 9(04) COMP.
+002140 01  ESI-RUN-TIMESTAMPS.
+002150     05  ESI-RUN-START-TS        PIC X(16).
+002160     05  ESI-RUN-END-TS          PIC X(16).
+002170     05  ESI-CURR-DATE           PIC X(08).
+002180     05  ESI-CURR-TIME           PIC X(08).
+002190 01  ESI-ABEND-AREA.
+002200     05  ESI-ABEND-MESSAGE       PIC X(100).
+002210     05  ESI-ABEND-SQLIMSCODE    PIC -9999.
+002220 01  ESI-SWITCHES.
+002230     05  ESI-RESUME-SW           PIC X(01) VALUE 'N'.
+002240         88  ESI-RESUMING              VALUE 'Y'.
+002250         88  ESI-NOT-RESUMING          VALUE 'N'.
+002260     05  ESI-CHKPT-IN-EOF-SW     PIC X(01) VALUE 'N'.
+002270         88  ESI-CHKPT-IN-EOF          VALUE 'Y'.
+002280     05  ESI-RUNCTL-EOF-SW       PIC X(01) VALUE 'N'.
+002290         88  ESI-RUNCTL-EOF            VALUE 'Y'.
+002300     05  ESI-NODATA-SW           PIC X(01) VALUE 'N'.
+002310         88  ESI-NODATA-OCCURRED       VALUE 'Y'.
+002320     05  ESI-PARTCTL-EOF-SW      PIC X(01) VALUE 'N'.
+002330         88  ESI-PARTCTL-EOF           VALUE 'Y'.
+002340     05  ESI-PART-SW             PIC X(01) VALUE 'N'.
+002350         88  ESI-PARTITIONED           VALUE 'Y'.
+002360     05  ESI-ROW-VALID-SW        PIC X(01) VALUE 'Y'.
+002370         88  ESI-ROW-VALID             VALUE 'Y'.
+002380         88  ESI-ROW-INVALID           VALUE 'N'.
+002390 77  ESI-REASON-CODE             PIC X(02).
+002400 PROCEDURE DIVISION.
+002410*--------------------------------------------------------------*
+002420* 0000-MAINLINE                                                *
+002430*--------------------------------------------------------------*
+002440 0000-MAINLINE.
+002450     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002460     PERFORM 2000-PROCESS-EXTRACT THRU 2000-EXIT.
+002470     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002480     GOBACK.
+002490*--------------------------------------------------------------*
+002500* 1000-INITIALIZE - POSITION THE EXTRACT, DECLARE AND OPEN      *
+002510* SOMECUR, AND FETCH THE FIRST ROW. THE CHECKPOINT IS READ      *
+002520* BEFORE REJECT-FILE/AUDIT-FILE/EXTRACT-FILE ARE OPENED SO A    *
+002530* RESUMED RUN CAN EXTEND THEM INSTEAD OF TRUNCATING WHATEVER    *
+002540* THE ABORTED RUN ALREADY WROTE TO THEM.                        *
+002550*--------------------------------------------------------------*
+002560 1000-INITIALIZE.
+002570     ACCEPT ESI-RUN-ID FROM TIME.
+002580     ACCEPT ESI-CURR-DATE FROM DATE YYYYMMDD.
+002590     ACCEPT ESI-CURR-TIME FROM TIME.
+002600     STRING ESI-CURR-DATE DELIMITED SIZE
+002610         ESI-CURR-TIME DELIMITED SIZE
+002620         INTO ESI-RUN-START-TS.
+002630     OPEN INPUT  CHKPT-IN-FILE.
+002640     OPEN OUTPUT CHKPT-OUT-FILE.
+002650     PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.
+002660     IF ESI-RESUMING
+002670         OPEN EXTEND REJECT-FILE
+002680         OPEN EXTEND AUDIT-FILE
+002690         OPEN EXTEND EXTRACT-FILE
+002700     ELSE
+002710         OPEN OUTPUT REJECT-FILE
+002720         OPEN OUTPUT AUDIT-FILE
+002730         OPEN OUTPUT EXTRACT-FILE
+002740     END-IF.
+002750     OPEN OUTPUT SUMMARY-FILE.
+002760     OPEN OUTPUT NOTIFY-FILE.
+002770     OPEN INPUT  RUNCTL-FILE.
+002780     PERFORM 1050-READ-RUN-CONTROL THRU 1050-EXIT.
+002790     CLOSE RUNCTL-FILE.
+002800     OPEN INPUT  PARTCTL-FILE.
+002810     PERFORM 1060-READ-PARTITION-BOUNDS THRU 1060-EXIT.
+002820     CLOSE PARTCTL-FILE.
+002830     PERFORM 1200-BUILD-DYSQL-TEXT THRU 1200-EXIT.
+002840     EXEC SQLIMS
+002850         PREPARE DYSQL FROM :ESI-DYSQL-TEXT
+002860     END-EXEC.
+002870     EXEC SQLIMS
+002880         DECLARE SOMECUR CURSOR WITH HOLD FOR DYSQL
+002890     END-EXEC.
+002900     EXEC SQLIMS
+002910         OPEN SOMECUR
+002920     END-EXEC.
+002930     EXEC SQLIMS
+002940         FETCH SOMECUR INTO :SOMECOL1, :SOMECOL2
+002950     END-EXEC.
+002960     IF SQLIMSCODE = ZERO
+002970         CONTINUE
+002980     ELSE
+002990         IF SQLIMSCODE = 100
+003000             IF ESI-NOT-RESUMING AND NOT ESI-PARTITIONED
+003010                 PERFORM 6000-NO-DATA-FOUND THRU 6000-EXIT
+003020             END-IF
+003030         ELSE
+003040             PERFORM 8000-FETCH-ERROR THRU 8000-EXIT
+003050         END-IF
+003060     END-IF.
+003070 1000-EXIT.
+003080     EXIT.
+003090*--------------------------------------------------------------*
+003100* 1050-READ-RUN-CONTROL - READ THE SELECTION CRITERIA FOR THIS  *
+003110* RUN (EXTRACT DATE AND REGION) SO DYSQL CAN BE REPOINTED AT A  *
+003120* DIFFERENT SLICE WITHOUT A RECOMPILE. AN EMPTY RUNCTL-FILE      *
+003130* LEAVES NO SELECTION CRITERIA TO BUILD DYSQL FROM, SO ABEND     *
+003140* RATHER THAN RUN SOMECUR UNSCOPED.                              *
+003150*--------------------------------------------------------------*
+003160 1050-READ-RUN-CONTROL.
+003170     READ RUNCTL-FILE INTO RUNCTL-RECORD
+003180         AT END
+003190             SET ESI-RUNCTL-EOF TO TRUE
+003200     END-READ.
+003210     IF NOT ESI-RUNCTL-EOF
+003220         MOVE RC-SELECT-DATE TO ESI-SELECT-DATE
+003230         MOVE RC-REGION-CODE TO ESI-REGION-CODE
+003240     ELSE
+003250         MOVE SPACES TO ESI-ABEND-MESSAGE
+003260         STRING 'EXECSQLIMS - RUNCTL-FILE IS EMPTY' DELIMITED
+003270             SIZE INTO ESI-ABEND-MESSAGE
+003280         DISPLAY ESI-ABEND-MESSAGE UPON CONSOLE
+003290         MOVE 16 TO RETURN-CODE
+003300         CLOSE RUNCTL-FILE
+003310         GO TO 9999-ABEND
+003320     END-IF.
+003330 1050-EXIT.
+003340     EXIT.
+003350*--------------------------------------------------------------*
+003360* 1060-READ-PARTITION-BOUNDS - IF THIS STEP WAS HANDED A KEY     *
+003370* RANGE SLICE OF SOMETABLE (ONE OF N PARALLEL STEPS SPLITTING    *
+003380* THE EXTRACT TO SHRINK THE BATCH WINDOW), SCOPE DYSQL TO THAT   *
+003390* RANGE. AN EMPTY PARTCTL-FILE MEANS THIS IS AN UNPARTITIONED,   *
+003400* SINGLE-STEP RUN AGAINST THE WHOLE TABLE.                       *
+003410*--------------------------------------------------------------*
+003420 1060-READ-PARTITION-BOUNDS.
+003430     READ PARTCTL-FILE INTO PARTCTL-RECORD
+003440         AT END
+003450             SET ESI-PARTCTL-EOF TO TRUE
+003460     END-READ.
+003470     IF NOT ESI-PARTCTL-EOF
+003480         MOVE PC-PARTITION-ID TO ESI-PART-ID
+003490         MOVE PC-LOW-KEY TO ESI-PART-LOW-KEY
+003500         MOVE PC-HIGH-KEY TO ESI-PART-HIGH-KEY
+003510         SET ESI-PARTITIONED TO TRUE
+003520     END-IF.
+003530 1060-EXIT.
+003540     EXIT.
+003550*--------------------------------------------------------------*
+003560* 1100-READ-CHECKPOINT - IF A PRIOR RUN LEFT A CHECKPOINT,      *
+003570* RESUME AFTER THAT KEY RATHER THAN REPROCESSING SOMECUR FROM   *
+003580* THE FIRST ROW. CHKPT-IN CAN HOLD MORE THAN ONE RECORD ONCE A   *
+003590* RUN HAS PASSED ESI-CHECKPOINT-INTERVAL ROWS, SO READ TO END OF *
+003600* FILE AND KEEP ONLY THE LAST ONE WRITTEN.                       *
+003610*--------------------------------------------------------------*
+003620 1100-READ-CHECKPOINT.
+003630     PERFORM 1110-READ-NEXT-CHECKPOINT THRU 1110-EXIT
+003640         UNTIL ESI-CHKPT-IN-EOF.
+003650 1100-EXIT.
+003660     EXIT.
+003670*--------------------------------------------------------------*
+003680* 1110-READ-NEXT-CHECKPOINT - READ ONE CHECKPOINT RECORD. THE    *
+003690* LAST RECORD READ BEFORE END OF FILE IS THE ONE 1100 RESUMES    *
+003700* FROM, SINCE EACH LATER CHECKPOINT SUPERSEDES THE ONE BEFORE IT.*
+003710*--------------------------------------------------------------*
+003720 1110-READ-NEXT-CHECKPOINT.
+003730     READ CHKPT-IN-FILE INTO CHKPT-IN-RECORD
+003740         AT END
+003750             SET ESI-CHKPT-IN-EOF TO TRUE
+003760     END-READ.
+003770     IF NOT ESI-CHKPT-IN-EOF
+003780         MOVE CKI-LAST-KEY TO ESI-RESUME-KEY
+003790         MOVE CKI-FETCH-COUNT TO ESI-RESUME-COUNT
+003800         MOVE CKI-FETCH-COUNT TO ESI-FETCH-COUNT
+003810         MOVE CKI-LOADED-COUNT TO ESI-LOADED-COUNT
+003820         MOVE CKI-REJECT-COUNT TO ESI-REJECT-COUNT
+003830         SET ESI-RESUMING TO TRUE
+003840     END-IF.
+003850 1110-EXIT.
+003860     EXIT.
+003870*--------------------------------------------------------------*
+003880* 1200-BUILD-DYSQL-TEXT - ASSEMBLE THE DYNAMIC SQL PREDICATE,    *
+003890* ADDING A RESTART CLAUSE WHEN RESUMING FROM A CHECKPOINT. EACH  *
+003900* PIECE IS APPENDED WITH POINTER, NOT BY RE-STRINGING THE TEXT   *
+003910* BUILT SO FAR DELIMITED SPACE - ESI-SELECT-DATE AND             *
+003920* ESI-REGION-CODE ARE PADDED PIC X FIELDS AND CAN HOLD           *
+003930* EMBEDDED TRAILING SPACES SHORT OF THEIR FULL LENGTH, WHICH     *
+003940* WOULD CUT A DELIMITED SPACE RE-SCAN SHORT AND SILENTLY DROP    *
+003950* EVERY CLAUSE APPENDED AFTER IT.                                *
+003960*--------------------------------------------------------------*
+003970 1200-BUILD-DYSQL-TEXT.
+003980     MOVE SPACES TO ESI-DYSQL-TEXT.
+003990     MOVE 1 TO ESI-DYSQL-PTR.
+004000     STRING
+004010         'SELECT SOMECOL1, SOMECOL2 FROM SOMETABLE' DELIMITED SIZE
+004020         ' WHERE EXTRACT-DATE = ' DELIMITED SIZE
+004030         QUOTE DELIMITED SIZE
+004040         ESI-SELECT-DATE DELIMITED SIZE
+004050         QUOTE DELIMITED SIZE
+004060         ' AND REGION-CODE = ' DELIMITED SIZE
+004070         QUOTE DELIMITED SIZE
+004080         ESI-REGION-CODE DELIMITED SIZE
+004090         QUOTE DELIMITED SIZE
+004100         INTO ESI-DYSQL-TEXT
+004110         WITH POINTER ESI-DYSQL-PTR
+004120         ON OVERFLOW
+004130             DISPLAY 'EXECSQLIMS - DYSQL TEXT TRUNCATED'
+004140                 UPON CONSOLE
+004150     END-STRING.
+004160     IF ESI-RESUMING
+004170         STRING ' AND SOMECOL1 > ' DELIMITED SIZE
+004180             QUOTE DELIMITED SIZE
+004190             ESI-RESUME-KEY DELIMITED SIZE
+004200             QUOTE DELIMITED SIZE
+004210             INTO ESI-DYSQL-TEXT
+004220             WITH POINTER ESI-DYSQL-PTR
+004230             ON OVERFLOW
+004240                 DISPLAY 'EXECSQLIMS - DYSQL TEXT TRUNCATED'
+004250                     UPON CONSOLE
+004260         END-STRING
+004270     END-IF.
+004280     IF ESI-PARTITIONED
+004290         STRING ' AND SOMECOL1 BETWEEN ' DELIMITED SIZE
+004300             QUOTE DELIMITED SIZE
+004310             ESI-PART-LOW-KEY DELIMITED SIZE
+004320             QUOTE DELIMITED SIZE
+004330             ' AND ' DELIMITED SIZE
+004340             QUOTE DELIMITED SIZE
+004350             ESI-PART-HIGH-KEY DELIMITED SIZE
+004360             QUOTE DELIMITED SIZE
+004370             INTO ESI-DYSQL-TEXT
+004380             WITH POINTER ESI-DYSQL-PTR
+004390             ON OVERFLOW
+004400                 DISPLAY 'EXECSQLIMS - DYSQL TEXT TRUNCATED'
+004410                     UPON CONSOLE
+004420         END-STRING
+004430     END-IF.
+004440     STRING ' ORDER BY SOMECOL1' DELIMITED SIZE
+004450         INTO ESI-DYSQL-TEXT
+004460         WITH POINTER ESI-DYSQL-PTR
+004470         ON OVERFLOW
+004480             DISPLAY 'EXECSQLIMS - DYSQL TEXT TRUNCATED'
+004490                 UPON CONSOLE
+004500     END-STRING.
+004510 1200-EXIT.
+004520     EXIT.
+004530*--------------------------------------------------------------*
+004540* 2000-PROCESS-EXTRACT - DRIVE THE FETCH LOOP OVER SOMECUR.     *
+004550*--------------------------------------------------------------*
+004560 2000-PROCESS-EXTRACT.
+004570     IF SQLIMSCODE NOT = 100
+004580         PERFORM 3000-LOAD-DATA THRU 3000-EXIT
+004590             UNTIL SQLIMSCODE NOT EQUAL TO ZERO
+004600     END-IF.
+004610 2000-EXIT.
+004620     EXIT.
+004630*--------------------------------------------------------------*
+004640* 3000-LOAD-DATA - LOAD THE CURRENT ROW, FETCH THE NEXT ROW,    *
+004650* AND CLASSIFY ITS SQLIMSCODE - END OF CURSOR (100), A REAL     *
+004660* ERROR (NEGATIVE), OR ANOTHER ROW TO PROCESS (ZERO).           *
+004670*--------------------------------------------------------------*
+004680 3000-LOAD-DATA.
+004690     ADD 1 TO ESI-FETCH-COUNT.
+004700     MOVE SOMECOL1 TO ESI-LAST-SOMECOL1.
+004710     MOVE SOMECOL2 TO ESI-LAST-SOMECOL2.
+004720     PERFORM 3200-VALIDATE-ROW THRU 3200-EXIT.
+004730     IF ESI-ROW-INVALID
+004740         PERFORM 3300-WRITE-REJECT THRU 3300-EXIT
+004750     ELSE
+004760         ADD 1 TO ESI-LOADED-COUNT
+004770         PERFORM 3400-WRITE-AUDIT THRU 3400-EXIT
+004780         PERFORM 3500-WRITE-EXTRACT THRU 3500-EXIT
+004790     END-IF.
+004800     PERFORM 3100-WRITE-CHECKPOINT THRU 3100-EXIT.
+004810     EXEC SQLIMS
+004820         FETCH SOMECUR INTO :SOMECOL1, :SOMECOL2
+004830     END-EXEC.
+004840     IF SQLIMSCODE = ZERO
+004850         CONTINUE
+004860     ELSE
+004870         IF SQLIMSCODE = 100
+004880             CONTINUE
+004890         ELSE
+004900             PERFORM 8000-FETCH-ERROR THRU 8000-EXIT
+004910         END-IF
+004920     END-IF.
+004930 3000-EXIT.
+004940     EXIT.
+004950*--------------------------------------------------------------*
+004960* 3100-WRITE-CHECKPOINT - EVERY ESI-CHECKPOINT-INTERVAL ROWS,   *
+004970* COMMIT THE UNIT OF WORK AND THEN DROP A CHECKPOINT, SO A       *
+004980* RESTART ONLY COSTS BACK TO THE LAST CHECKPOINTED KEY INSTEAD   *
+004990* OF THE WHOLE OF SOMECUR. THE COMMIT MUST HAPPEN BEFORE THE     *
+005000* CHECKPOINT IS WRITTEN - THE CHECKPOINT RECORD NAMES A KEY THE  *
+005010* RESTART WILL RESUME AFTER, SO IT MUST NEVER POINT PAST THE     *
+005020* LAST KEY ACTUALLY COMMITTED, OR AN ABEND BETWEEN CHECKPOINTS   *
+005030* WOULD LEAVE A RESTART THAT SKIPS ROWS FROM A ROLLED-BACK UNIT  *
+005040* OF WORK.                                                       *
+005050*--------------------------------------------------------------*
+005060 3100-WRITE-CHECKPOINT.
+005070     ADD 1 TO ESI-ROWS-SINCE-CKPT.
+005080     IF ESI-ROWS-SINCE-CKPT >= ESI-CHECKPOINT-INTERVAL
+005090         PERFORM 3150-COMMIT-WORK THRU 3150-EXIT
+005100         MOVE SPACES TO CHKPT-OUT-RECORD
+005110         MOVE ESI-RUN-ID TO CKO-RUN-ID
+005120         MOVE SOMECOL1 TO CKO-LAST-KEY
+005130         MOVE ESI-FETCH-COUNT TO CKO-FETCH-COUNT
+005140         MOVE ESI-LOADED-COUNT TO CKO-LOADED-COUNT
+005150         MOVE ESI-REJECT-COUNT TO CKO-REJECT-COUNT
+005160         WRITE CHKPT-OUT-RECORD
+005170         MOVE ZERO TO ESI-ROWS-SINCE-CKPT
+005180     END-IF.
+005190 3100-EXIT.
+005200     EXIT.
+005210*--------------------------------------------------------------*
+005220* 3150-COMMIT-WORK - COMMIT THE UNIT OF WORK AT A CHECKPOINT     *
+005230* BOUNDARY, RELEASING LOCKS HELD SINCE THE LAST COMMIT.          *
+005240*--------------------------------------------------------------*
+005250 3150-COMMIT-WORK.
+005260     EXEC SQLIMS
+005270         COMMIT
+005280     END-EXEC.
+005290 3150-EXIT.
+005300     EXIT.
+005310*--------------------------------------------------------------*
+005320* 3200-VALIDATE-ROW - CHECK THE CURRENT ROW BEFORE IT IS LOADED.*
+005330* REASON '01' - SOMECOL1 IS BLANK. REASON '02' - SOMECOL2 IS    *
+005340* BLANK.                                                        *
+005350*--------------------------------------------------------------*
+005360 3200-VALIDATE-ROW.
+005370     SET ESI-ROW-VALID TO TRUE.
+005380     MOVE SPACES TO ESI-REASON-CODE.
+005390     IF ESI-LAST-SOMECOL1 = SPACES
+005400         SET ESI-ROW-INVALID TO TRUE
+005410         MOVE '01' TO ESI-REASON-CODE
+005420     ELSE
+005430         IF ESI-LAST-SOMECOL2 = SPACES
+005440             SET ESI-ROW-INVALID TO TRUE
+005450             MOVE '02' TO ESI-REASON-CODE
+005460         END-IF
+005470     END-IF.
+005480 3200-EXIT.
+005490     EXIT.
+005500*--------------------------------------------------------------*
+005510* 3300-WRITE-REJECT - LOG A ROW THAT FAILED VALIDATION TO THE   *
+005520* REJECT FILE WITH ITS REASON CODE, RATHER THAN LOADING IT.     *
+005530*--------------------------------------------------------------*
+005540 3300-WRITE-REJECT.
+005550     ADD 1 TO ESI-REJECT-COUNT.
+005560     MOVE SPACES TO REJECT-RECORD.
+005570     MOVE ESI-LAST-SOMECOL1 TO RJ-SOMECOL1.
+005580     MOVE ESI-LAST-SOMECOL2 TO RJ-SOMECOL2.
+005590     MOVE ESI-REASON-CODE TO RJ-REASON-CODE.
+005600     WRITE REJECT-RECORD.
+005610 3300-EXIT.
+005620     EXIT.
+005630*--------------------------------------------------------------*
+005640* 3400-WRITE-AUDIT - APPEND AN AUDIT RECORD FOR EVERY ROW THAT  *
+005650* LOADS SUCCESSFULLY, WITH THE RUN-ID AND LOAD TIMESTAMP.       *
+005660*--------------------------------------------------------------*
+005670 3400-WRITE-AUDIT.
+005680     ACCEPT ESI-CURR-DATE FROM DATE YYYYMMDD.
+005690     ACCEPT ESI-CURR-TIME FROM TIME.
+005700     MOVE SPACES TO AUDIT-RECORD.
+005710     MOVE ESI-LAST-SOMECOL1 TO AU-SOMECOL1.
+005720     MOVE ESI-LAST-SOMECOL2 TO AU-SOMECOL2.
+005730     MOVE ESI-RUN-ID TO AU-RUN-ID.
+005740     STRING ESI-CURR-DATE DELIMITED SIZE
+005750         ESI-CURR-TIME DELIMITED SIZE
+005760         INTO AU-LOAD-TIMESTAMP.
+005770     WRITE AUDIT-RECORD.
+005780 3400-EXIT.
+005790     EXIT.
+005800*--------------------------------------------------------------*
+005810* 3500-WRITE-EXTRACT - WRITE A FIXED-FORMAT EXTRACT RECORD FOR   *
+005820* EVERY ROW LOADED, FOR THE DOWNSTREAM INTERFACE FEED, SO THE    *
+005830* FEED DOES NOT NEED A SECOND QUERY AGAINST SOMETABLE.           *
+005840*--------------------------------------------------------------*
+005850 3500-WRITE-EXTRACT.
+005860     MOVE SPACES TO EXTRACT-RECORD.
+005870     MOVE ESI-LAST-SOMECOL1 TO EX-SOMECOL1.
+005880     MOVE ESI-LAST-SOMECOL2 TO EX-SOMECOL2.
+005890     MOVE ESI-CURR-DATE TO EX-LOAD-DATE.
+005900     WRITE EXTRACT-RECORD.
+005910 3500-EXIT.
+005920     EXIT.
+005930*--------------------------------------------------------------*
+005940* 6000-NO-DATA-FOUND - SOMECUR CAME BACK EMPTY ON THE FIRST     *
+005950* FETCH OF A FRESH, UNPARTITIONED RUN. RAISE A VISIBLE OPERATOR *
+005960* ALERT - A RUN THAT EXTRACTS NOTHING IS WORTH A LOOK, NOT A    *
+005970* QUIET, CLEAN FINISH. THE CALLER SKIPS THIS PARAGRAPH WHEN     *
+005980* RESUMING OR PARTITIONED, WHERE A ZERO-ROW FIRST FETCH IS      *
+005990* EXPECTED RATHER THAN A SIGN THE EXTRACT CAME BACK EMPTY.      *
+006000*--------------------------------------------------------------*
+006010 6000-NO-DATA-FOUND.
+006020     SET ESI-NODATA-OCCURRED TO TRUE.
+006030     MOVE SPACES TO ESI-ABEND-MESSAGE.
+006040     STRING 'EXECSQLIMS - NO ROWS RETURNED BY SOMECUR' DELIMITED
+006050         SIZE INTO ESI-ABEND-MESSAGE.
+006060     DISPLAY ESI-ABEND-MESSAGE UPON CONSOLE.
+006070     MOVE SPACES TO NOTIFY-RECORD.
+006080     MOVE 'WARN' TO NT-SEVERITY.
+006090     MOVE ESI-ABEND-MESSAGE TO NT-MESSAGE.
+006100     WRITE NOTIFY-RECORD.
+006110 6000-EXIT.
+006120     EXIT.
+006130*--------------------------------------------------------------*
+006140* 8000-FETCH-ERROR - SQLIMSCODE CAME BACK NEGATIVE, A GENUINE   *
+006150* IMS/SQL ERROR RATHER THAN END-OF-CURSOR. LOG THE CODE AND THE *
+006160* LAST-FETCHED ROW AND ABEND THE STEP - DO NOT FALL THROUGH TO  *
+006170* CLOSE SOMECUR AS IF THE RUN FINISHED NORMALLY.                *
+006180*--------------------------------------------------------------*
+006190 8000-FETCH-ERROR.
+006200     MOVE SQLIMSCODE TO ESI-ABEND-SQLIMSCODE.
+006210     MOVE SPACES TO ESI-ABEND-MESSAGE.
+006220     STRING 'EXECSQLIMS - SQLIMS ERROR ' DELIMITED SIZE
+006230         ESI-ABEND-SQLIMSCODE DELIMITED SIZE
+006240         ' LAST ROW ' DELIMITED SIZE
+006250         ESI-LAST-SOMECOL1 DELIMITED SIZE
+006260         ' / ' DELIMITED SIZE
+006270         ESI-LAST-SOMECOL2 DELIMITED SIZE
+006280         INTO ESI-ABEND-MESSAGE
+006290         ON OVERFLOW
+006300             DISPLAY 'EXECSQLIMS - ABEND MESSAGE TRUNCATED'
+006310                 UPON CONSOLE
+006320     END-STRING.
+006330     DISPLAY ESI-ABEND-MESSAGE UPON CONSOLE.
+006340     MOVE 16 TO RETURN-CODE.
+006350     GO TO 9999-ABEND.
+006360 8000-EXIT.
+006370     EXIT.
+006380*--------------------------------------------------------------*
+006390* 9000-TERMINATE - CLOSE SOMECUR AND WRITE THE SUMMARY REPORT.  *
+006400*--------------------------------------------------------------*
+006410 9000-TERMINATE.
+006420     EXEC SQLIMS
+006430         CLOSE SOMECUR
+006440     END-EXEC.
+006450     PERFORM 9100-WRITE-SUMMARY-REPORT THRU 9100-EXIT.
+006460     CLOSE CHKPT-IN-FILE CHKPT-OUT-FILE REJECT-FILE SUMMARY-FILE
+006470         AUDIT-FILE NOTIFY-FILE EXTRACT-FILE.
+006480 9000-EXIT.
+006490     EXIT.
+006500*--------------------------------------------------------------*
+006510* 9100-WRITE-SUMMARY-REPORT - RECORD ROWS FETCHED, LOADED, AND   *
+006520* REJECTED, AND THE RUN START/END TIMESTAMPS, FOR OPERATIONS.    *
+006530* EACH LINE IS BUILT WITH POINTER INSTEAD OF RE-STRINGING        *
+006540* SUMMARY-RECORD DELIMITED SPACE - ESI-EDIT-COUNT IS A ZERO-     *
+006550* SUPPRESSED PIC ZZZZZZZZ9 EDIT FIELD THAT IS MOSTLY LEADING     *
+006560* SPACES, WHICH WOULD CUT A DELIMITED SPACE RE-SCAN SHORT AND    *
+006570* SILENTLY DROP EVERYTHING STRUNG IN AFTER IT.                   *
+006580*--------------------------------------------------------------*
+006590 9100-WRITE-SUMMARY-REPORT.
+006600     ACCEPT ESI-CURR-DATE FROM DATE YYYYMMDD.
+006610     ACCEPT ESI-CURR-TIME FROM TIME.
+006620     STRING ESI-CURR-DATE DELIMITED SIZE
+006630         ESI-CURR-TIME DELIMITED SIZE
+006640         INTO ESI-RUN-END-TS.
+006650     MOVE SPACES TO SUMMARY-RECORD.
+006660     MOVE ESI-FETCH-COUNT TO ESI-EDIT-COUNT.
+006670     MOVE 1 TO ESI-SUMMARY-PTR.
+006680     STRING 'EXECSQLIMS RUN ' DELIMITED SIZE
+006690         ESI-RUN-ID DELIMITED SIZE
+006700         ' START ' DELIMITED SIZE
+006710         ESI-RUN-START-TS DELIMITED SIZE
+006720         ' END ' DELIMITED SIZE
+006730         ESI-RUN-END-TS DELIMITED SIZE
+006740         ' FETCHED ' DELIMITED SIZE
+006750         ESI-EDIT-COUNT DELIMITED SIZE
+006760         INTO SUMMARY-RECORD
+006770         WITH POINTER ESI-SUMMARY-PTR
+006780         ON OVERFLOW
+006790             DISPLAY 'EXECSQLIMS - SUMMARY LINE 1 TRUNCATED'
+006800                 UPON CONSOLE
+006810     END-STRING.
+006820     WRITE SUMMARY-RECORD.
+006830     MOVE SPACES TO SUMMARY-RECORD.
+006840     MOVE ESI-LOADED-COUNT TO ESI-EDIT-COUNT.
+006850     MOVE 1 TO ESI-SUMMARY-PTR.
+006860     STRING 'LOADED ' DELIMITED SIZE
+006870         ESI-EDIT-COUNT DELIMITED SIZE
+006880         INTO SUMMARY-RECORD
+006890         WITH POINTER ESI-SUMMARY-PTR
+006900         ON OVERFLOW
+006910             DISPLAY 'EXECSQLIMS - SUMMARY LINE 2 TRUNCATED'
+006920                 UPON CONSOLE
+006930     END-STRING.
+006940     MOVE ESI-REJECT-COUNT TO ESI-EDIT-COUNT.
+006950     STRING ' REJECTED ' DELIMITED SIZE
+006960         ESI-EDIT-COUNT DELIMITED SIZE
+006970         INTO SUMMARY-RECORD
+006980         WITH POINTER ESI-SUMMARY-PTR
+006990         ON OVERFLOW
+007000             DISPLAY 'EXECSQLIMS - SUMMARY LINE 2 TRUNCATED'
+007010                 UPON CONSOLE
+007020     END-STRING.
+007030     IF ESI-NODATA-OCCURRED
+007040         STRING ' NO DATA FOUND' DELIMITED SIZE
+007050             INTO SUMMARY-RECORD
+007060             WITH POINTER ESI-SUMMARY-PTR
+007070             ON OVERFLOW
+007080                 DISPLAY 'EXECSQLIMS - SUMMARY LINE 2 TRUNCATED'
+007090                     UPON CONSOLE
+007100         END-STRING
+007110     END-IF.
+007120     WRITE SUMMARY-RECORD.
+007130 9100-EXIT.
+007140     EXIT.
+007150*--------------------------------------------------------------*
+007160* 9999-ABEND - FORCE A BAD CONDITION CODE SO THE JCL STEP SHOWS *
+007170* FAILED. SOMECUR IS LEFT OPEN DELIBERATELY - WE DO NOT WANT A  *
+007180* CLEAN CLOSE TO MASK THE ERROR.                                *
+007190*--------------------------------------------------------------*
+007200 9999-ABEND.
+007210     CLOSE CHKPT-IN-FILE CHKPT-OUT-FILE REJECT-FILE SUMMARY-FILE
+007220         AUDIT-FILE NOTIFY-FILE EXTRACT-FILE.
+007230     GOBACK.
